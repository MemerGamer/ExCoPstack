@@ -8,11 +8,36 @@ IDENTIFICATION DIVISION.
            SELECT HTML-FILE ASSIGN TO "/app/index.html"
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS FILE-STATUS.
+           SELECT LIST-DATA-FILE ASSIGN TO "/app/wanted_list.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FILE-STATUS.
+           SELECT WANTED-LOG-FILE ASSIGN TO "/app/wanted.log"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FILE-STATUS.
+           SELECT RETRY-FILE ASSIGN TO "/app/wanted_retry.log"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FILE-STATUS.
+           SELECT RETRY-TMP-FILE ASSIGN TO "/app/wanted_retry.log.tmp"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FILE-STATUS.
+           SELECT REQUEST-LOG-FILE ASSIGN TO "/app/request.log"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  HTML-FILE.
        01  HTML-FILE-REC        PIC X(4096).
+       FD  LIST-DATA-FILE.
+       01  LIST-DATA-REC        PIC X(4096).
+       FD  WANTED-LOG-FILE.
+       01  WANTED-LOG-REC       PIC X(4096).
+       FD  RETRY-FILE.
+       01  RETRY-REC            PIC X(4096).
+       FD  RETRY-TMP-FILE.
+       01  RETRY-TMP-REC        PIC X(4096).
+       FD  REQUEST-LOG-FILE.
+       01  REQUEST-LOG-REC      PIC X(2048).
        WORKING-STORAGE SECTION.
        77  PORT                    PIC S9(9) COMP-5 VALUE 8080.
        77  SRVFD                   PIC S9(9) COMP-5 VALUE -1.
@@ -28,6 +53,10 @@ IDENTIFICATION DIVISION.
        77  RET                     PIC S9(9) COMP-5 VALUE 0.
        77  TMP32                   PIC S9(9) COMP-5 VALUE 0.
 
+       77  SIGCHLD-NUM             PIC S9(9) COMP-5 VALUE 17.
+       77  SIG-IGN-NUM             PIC S9(9) COMP-5 VALUE 1.
+       77  FORK-PID                PIC S9(9) COMP-5 VALUE 0.
+
        01  REQ                     PIC X(8192) VALUE SPACES.
        77  REQ-LEN                 PIC S9(9) COMP-5 VALUE 0.
        01  RECV-BUF                PIC X(4096) VALUE SPACES.
@@ -39,9 +68,13 @@ IDENTIFICATION DIVISION.
        01  FIELD                   PIC X(4096) VALUE SPACES.
        01  NAME                    PIC X(1024) VALUE SPACES.
        01  BOUNTY                  PIC X(1024) VALUE SPACES.
+       01  BOUNTY-ID               PIC X(64) VALUE SPACES.
 
        01  API-BASE                PIC X(256) VALUE SPACES.
        01  API-BASE-ENV            PIC X(256) VALUE SPACES.
+       77  API-BASE-ENV-PTR        USAGE POINTER VALUE NULL.
+       77  API-BASE-ENV-LEN        PIC S9(9) COMP-5 VALUE 0.
+       01  API-BASE-ENV-BASED      PIC X(256) BASED.
        01  CMD                     PIC X(8192) VALUE SPACES.
 
        77  CRLF                    PIC X(2) VALUE X"0D0A".
@@ -66,11 +99,57 @@ IDENTIFICATION DIVISION.
            05  CA-FAMILY           PIC 9(4) COMP-5.
            05  CA-PORT             PIC 9(4) COMP-5.
            05  CA-ADDR             PIC 9(8) COMP-5.
+           05  CA-ADDR-X REDEFINES CA-ADDR PIC X(4).
            05  CA-FILLER           PIC X(8).
        77  SA-LEN                  PIC 9(9) COMP-5 VALUE 16.
        77  CA-LEN                  PIC 9(9) COMP-5 VALUE 16.
        77  PORT-NETWORK            PIC 9(4) COMP-5 VALUE 0.
 
+       77  OCT1                    PIC 999 VALUE 0.
+       77  OCT2                    PIC 999 VALUE 0.
+       77  OCT3                    PIC 999 VALUE 0.
+       77  OCT4                    PIC 999 VALUE 0.
+       01  CLIENT-ADDR-STR         PIC X(15) VALUE SPACES.
+       01  LOG-TIMESTAMP           PIC X(21) VALUE SPACES.
+       01  LOG-METHOD              PIC X(8) VALUE SPACES.
+       01  LOG-PATH                PIC X(512) VALUE SPACES.
+
+       77  RETRY-SEP               PIC X VALUE X"01".
+       01  RETRY-NAME              PIC X(1024) VALUE SPACES.
+       01  RETRY-BOUNTY            PIC X(1024) VALUE SPACES.
+
+       77  RETRY-LOCK-FD           PIC S9(9) COMP-5 VALUE -1.
+       77  RETRY-LOCK-FLAGS        PIC S9(9) COMP-5 VALUE 66.
+       77  RETRY-LOCK-MODE         PIC S9(9) COMP-5 VALUE 384.
+       77  RETRY-LOCK-EX           PIC S9(9) COMP-5 VALUE 2.
+       77  RETRY-LOCK-UN           PIC S9(9) COMP-5 VALUE 8.
+       77  LIST-LOCK-FD            PIC S9(9) COMP-5 VALUE -1.
+       77  LIST-API-OK             PIC X VALUE "Y".
+       77  WANTED-LOG-LOCK-FD      PIC S9(9) COMP-5 VALUE -1.
+       77  REQUEST-LOG-LOCK-FD     PIC S9(9) COMP-5 VALUE -1.
+
+       77  REQUEST-COUNT           PIC 9(9) VALUE 0.
+       77  API-HEALTHY             PIC X VALUE "N".
+       01  START-DATE-TIME         PIC X(21) VALUE SPACES.
+       01  NOW-DATE-TIME           PIC X(21) VALUE SPACES.
+       77  DATE-YYYYMMDD           PIC 9(8) VALUE 0.
+       77  START-DATE-INT          PIC 9(9) VALUE 0.
+       77  NOW-DATE-INT            PIC 9(9) VALUE 0.
+       77  START-SECS              PIC 9(9) VALUE 0.
+       77  NOW-SECS                PIC 9(9) VALUE 0.
+       77  UPTIME-SECONDS          PIC S9(9) VALUE 0.
+       77  UPTIME-HH               PIC 99 VALUE 0.
+       77  UPTIME-MM               PIC 99 VALUE 0.
+       77  UPTIME-SS               PIC 99 VALUE 0.
+
+       77  BOUNTY-VALID             PIC X VALUE "Y".
+       77  BOUNTY-ID-VALID          PIC X VALUE "Y".
+       77  BOUNTY-INT-LEN           PIC 9(3) VALUE 0.
+       77  DOT-COUNT                PIC 9 VALUE 0.
+       77  DIGIT-COUNT              PIC 9(3) VALUE 0.
+       01  BOUNTY-NUM                PIC 9(9)V99 VALUE 0.
+       01  RESP-STATUS               PIC X(3) VALUE SPACES.
+
        01  HX                      PIC X(2) VALUE SPACES.
        01  H1                      PIC X VALUE SPACE.
        01  H2                      PIC X VALUE SPACE.
@@ -92,11 +171,36 @@ IDENTIFICATION DIVISION.
            MOVE "http://php-api-service:9000" TO API-BASE
            DISPLAY "MAIN: API_BASE set to " API-BASE
            PERFORM INIT
+           PERFORM CAPTURE-START-TIME
            DISPLAY "MAIN: After INIT, starting ACCEPT-LOOP"
            PERFORM ACCEPT-LOOP
            STOP RUN.
 
        INIT.
+           MOVE SPACES TO API-BASE-ENV
+           CALL "getenv" USING
+                BY CONTENT Z"API_BASE"
+                RETURNING API-BASE-ENV-PTR
+           END-CALL
+           IF API-BASE-ENV-PTR NOT = NULL
+              SET ADDRESS OF API-BASE-ENV-BASED TO API-BASE-ENV-PTR
+              CALL "strlen" USING
+                   BY VALUE API-BASE-ENV-PTR
+                   RETURNING API-BASE-ENV-LEN
+              END-CALL
+              IF API-BASE-ENV-LEN > LENGTH OF API-BASE-ENV
+                 MOVE LENGTH OF API-BASE-ENV TO API-BASE-ENV-LEN
+              END-IF
+              IF API-BASE-ENV-LEN > 0
+                 MOVE API-BASE-ENV-BASED(1:API-BASE-ENV-LEN)
+                    TO API-BASE-ENV(1:API-BASE-ENV-LEN)
+              END-IF
+           END-IF
+           IF API-BASE-ENV NOT = SPACES
+              DISPLAY "INIT: API_BASE env override = " API-BASE-ENV
+              MOVE API-BASE-ENV TO API-BASE
+           END-IF
+
            CALL "socket" USING
                 BY VALUE AF-INET
                 BY VALUE SOCK-STREAM
@@ -143,12 +247,22 @@ IDENTIFICATION DIVISION.
               STOP RUN
            END-IF
 
+           *> A forked child never gets wait()ed on by the parent's
+           *> accept loop, so tell the kernel to reap child exits for
+           *> us instead of leaving zombies behind.
+           CALL "signal" USING
+                BY VALUE SIGCHLD-NUM
+                BY VALUE SIG-IGN-NUM
+                RETURNING RET
+           END-CALL
+
            DISPLAY "COBOL server on :8080; API " API-BASE.
            DISPLAY "INIT: Completed successfully".
        
        ACCEPT-LOOP.
            DISPLAY "ACCEPT-LOOP: Entering loop"
            PERFORM FOREVER
+              PERFORM RETRY-PENDING
               DISPLAY "ACCEPT-LOOP: Before accept() call"
               MOVE 16 TO CA-LEN
               DISPLAY "ACCEPT-LOOP: CA-LEN set to " CA-LEN
@@ -165,16 +279,35 @@ IDENTIFICATION DIVISION.
                  CONTINUE
               ELSE
                  DISPLAY "ACCEPT-LOOP: Client connected, handling"
-                 PERFORM HANDLE-CLIENT
-                 DISPLAY "ACCEPT-LOOP: After HANDLE-CLIENT"
-                 CALL "close" USING BY VALUE CLIFD
+                 ADD 1 TO REQUEST-COUNT
+                 CALL "fork" RETURNING FORK-PID
                  END-CALL
+                 EVALUATE TRUE
+                   WHEN FORK-PID = 0
+                      DISPLAY "ACCEPT-LOOP: Child handling connection"
+                      PERFORM HANDLE-CLIENT
+                      CALL "close" USING BY VALUE CLIFD
+                      END-CALL
+                      CALL "exit" USING BY VALUE 0
+                      END-CALL
+                   WHEN FORK-PID > 0
+                      DISPLAY "ACCEPT-LOOP: Parent handed connection to child "
+                         FORK-PID
+                      CALL "close" USING BY VALUE CLIFD
+                      END-CALL
+                   WHEN OTHER
+                      DISPLAY "ACCEPT-LOOP: fork() failed, handling inline"
+                      PERFORM HANDLE-CLIENT
+                      CALL "close" USING BY VALUE CLIFD
+                      END-CALL
+                 END-EVALUATE
                  DISPLAY "ACCEPT-LOOP: Client closed"
               END-IF
            END-PERFORM.
 
        HANDLE-CLIENT.
            DISPLAY "HANDLE-CLIENT: Starting"
+           MOVE SPACES TO RESP-STATUS
            MOVE SPACES TO REQ
            DISPLAY "HANDLE-CLIENT: Calling RECV-REQUEST"
            PERFORM RECV-REQUEST
@@ -191,52 +324,129 @@ IDENTIFICATION DIVISION.
            EVALUATE TRUE
              WHEN HTTP-METHOD = "GET     " OR HTTP-METHOD = "GET"
                 DISPLAY "HANDLE-CLIENT: Matched GET"
-                IF PATH = "/"
-                   DISPLAY "HANDLE-CLIENT: Path is /, calling ROUTE-INDEX"
-                   PERFORM ROUTE-INDEX
-                ELSE
-                   DISPLAY "HANDLE-CLIENT: Path not /, calling RESP-404"
-                   PERFORM RESP-404
-                END-IF
+                EVALUATE TRUE
+                  WHEN PATH = "/"
+                     DISPLAY "HANDLE-CLIENT: Path is /, calling ROUTE-INDEX"
+                     PERFORM ROUTE-INDEX
+                  WHEN PATH = "/list"
+                     DISPLAY "HANDLE-CLIENT: Path is /list, calling ROUTE-LIST"
+                     PERFORM ROUTE-LIST
+                  WHEN PATH = "/health"
+                     DISPLAY "HANDLE-CLIENT: Path is /health, calling ROUTE-HEALTH"
+                     PERFORM ROUTE-HEALTH
+                  WHEN OTHER
+                     DISPLAY "HANDLE-CLIENT: Path not recognized, calling RESP-404"
+                     PERFORM RESP-404
+                END-EVALUATE
              WHEN HTTP-METHOD = "POST    " OR HTTP-METHOD = "POST"
                 DISPLAY "HANDLE-CLIENT: Matched POST"
-                IF PATH = "/add"
-                   DISPLAY "HANDLE-CLIENT: Path is /add"
-                   PERFORM PARSE-FORM
-                   PERFORM API-ADD
-                   PERFORM RESP-REDIRECT
-                ELSE
-                   DISPLAY "HANDLE-CLIENT: Path not /add, calling RESP-404"
-                   PERFORM RESP-404
-                END-IF
+                EVALUATE TRUE
+                  WHEN PATH = "/add"
+                     DISPLAY "HANDLE-CLIENT: Path is /add"
+                     PERFORM PARSE-FORM
+                     PERFORM VALIDATE-BOUNTY
+                     IF BOUNTY-VALID = "Y"
+                        PERFORM LOG-WANTED-SUBMISSION
+                        PERFORM API-ADD
+                        PERFORM RESP-REDIRECT
+                     ELSE
+                        DISPLAY "HANDLE-CLIENT: Bounty invalid, calling RESP-400"
+                        PERFORM RESP-400
+                     END-IF
+                  WHEN PATH = "/edit"
+                     DISPLAY "HANDLE-CLIENT: Path is /edit"
+                     PERFORM PARSE-FORM
+                     PERFORM VALIDATE-BOUNTY
+                     PERFORM VALIDATE-BOUNTY-ID
+                     IF BOUNTY-VALID = "Y" AND BOUNTY-ID-VALID = "Y"
+                        PERFORM API-EDIT
+                        IF RET = 0
+                           PERFORM RESP-REDIRECT
+                        ELSE
+                           DISPLAY "HANDLE-CLIENT: API-EDIT failed, calling RESP-502"
+                           PERFORM RESP-502
+                        END-IF
+                     ELSE
+                        DISPLAY "HANDLE-CLIENT: Bounty or id invalid, calling RESP-400"
+                        PERFORM RESP-400
+                     END-IF
+                  WHEN PATH = "/delete"
+                     DISPLAY "HANDLE-CLIENT: Path is /delete"
+                     PERFORM PARSE-FORM
+                     PERFORM VALIDATE-BOUNTY-ID
+                     IF BOUNTY-ID-VALID = "Y"
+                        PERFORM API-DELETE
+                        IF RET = 0
+                           PERFORM RESP-REDIRECT
+                        ELSE
+                           DISPLAY "HANDLE-CLIENT: API-DELETE failed, calling RESP-502"
+                           PERFORM RESP-502
+                        END-IF
+                     ELSE
+                        DISPLAY "HANDLE-CLIENT: Id invalid, calling RESP-400"
+                        PERFORM RESP-400
+                     END-IF
+                  WHEN OTHER
+                     DISPLAY "HANDLE-CLIENT: Path not recognized, calling RESP-404"
+                     PERFORM RESP-404
+                END-EVALUATE
              WHEN OTHER
                 DISPLAY "HANDLE-CLIENT: Other method, calling RESP-404"
                 PERFORM RESP-404
            END-EVALUATE
-           DISPLAY "HANDLE-CLIENT: After EVALUATE".
+           DISPLAY "HANDLE-CLIENT: After EVALUATE"
+           PERFORM LOG-REQUEST.
 
        RECV-REQUEST.
            DISPLAY "RECV-REQUEST: Starting, CLIFD = " CLIFD
            MOVE 0 TO REQ-LEN CONTENT-LEN HEAD-END
            MOVE SPACES TO REQ
-           DISPLAY "RECV-REQUEST: Calling recv()"
-           CALL "recv" USING
-                BY VALUE CLIFD
-                BY REFERENCE REQ
-                BY VALUE 8192
-                BY VALUE 0
-                RETURNING RET
-           END-CALL
-           DISPLAY "RECV-REQUEST: After recv(), RET = " RET
-           IF RET <= 0
-              DISPLAY "RECV-REQUEST: No data or error, exiting"
+           *> Loop so a header or body that spans more than one TCP
+           *> segment still arrives whole: keep recv'ing into REQ past
+           *> what's already buffered until the blank-line header
+           *> terminator AND the full Content-Length body are in hand.
+           PERFORM UNTIL REQ-LEN >= LENGTH OF REQ
+              COMPUTE TMP32 = LENGTH OF REQ - REQ-LEN
+              DISPLAY "RECV-REQUEST: Calling recv(), REQ-LEN = " REQ-LEN
+                 " room = " TMP32
+              CALL "recv" USING
+                   BY VALUE CLIFD
+                   BY REFERENCE REQ(REQ-LEN + 1:TMP32)
+                   BY VALUE TMP32
+                   BY VALUE 0
+                   RETURNING RET
+              END-CALL
+              DISPLAY "RECV-REQUEST: After recv(), RET = " RET
+              IF RET <= 0
+                 DISPLAY "RECV-REQUEST: No more data or error"
+                 EXIT PERFORM
+              END-IF
+              ADD RET TO REQ-LEN
+              IF HEAD-END = 0
+                 PERFORM FIND-HEAD-END
+                 IF HEAD-END > 0
+                    DISPLAY "RECV-REQUEST: Header complete, finding Content-Length"
+                    PERFORM FIND-CONTENT-LENGTH
+                    DISPLAY "RECV-REQUEST: CONTENT-LEN = " CONTENT-LEN
+                 END-IF
+              END-IF
+              IF HEAD-END > 0
+                 IF REQ-LEN >= HEAD-END + CONTENT-LEN - 1
+                    DISPLAY "RECV-REQUEST: Full body received"
+                    EXIT PERFORM
+                 END-IF
+              END-IF
+           END-PERFORM
+           IF REQ-LEN <= 0
+              DISPLAY "RECV-REQUEST: No data received, exiting"
               MOVE 0 TO REQ-LEN
               EXIT PARAGRAPH
            END-IF
-           MOVE RET TO REQ-LEN
-           DISPLAY "RECV-REQUEST: Calling FIND-HEAD-END"
-           PERFORM FIND-HEAD-END
-           DISPLAY "RECV-REQUEST: Completed".
+           IF HEAD-END = 0
+              DISPLAY "RECV-REQUEST: Calling FIND-HEAD-END"
+              PERFORM FIND-HEAD-END
+           END-IF
+           DISPLAY "RECV-REQUEST: Completed, REQ-LEN = " REQ-LEN.
 
        FIND-HEAD-END.
            MOVE 1 TO I
@@ -264,7 +474,8 @@ IDENTIFICATION DIVISION.
            MOVE 1 TO I
            PERFORM UNTIL I > HEAD-END - 4
               IF I + 14 <= REQ-LEN
-                 IF FUNCTION UPPER-CASE(REQ(I:15)) = "CONTENT-LENGTH"
+                 IF FUNCTION UPPER-CASE(REQ(I:14)) = "CONTENT-LENGTH"
+                    AND REQ(I + 14:1) = ":"
                     MOVE I TO J
                     PERFORM UNTIL J > HEAD-END OR J > REQ-LEN OR REQ(J:1) = ":"
                        ADD 1 TO J
@@ -325,6 +536,7 @@ IDENTIFICATION DIVISION.
 
        ROUTE-INDEX.
            DISPLAY "ROUTE-INDEX: Starting"
+           MOVE "200" TO RESP-STATUS
            DISPLAY "ROUTE-INDEX: Calling RENDER-INDEX"
            PERFORM RENDER-INDEX
            DISPLAY "ROUTE-INDEX: After RENDER-INDEX"
@@ -332,8 +544,102 @@ IDENTIFICATION DIVISION.
            PERFORM SEND-HTML
            DISPLAY "ROUTE-INDEX: After SEND-HTML, completed".
 
+       ROUTE-LIST.
+           DISPLAY "ROUTE-LIST: Starting"
+           MOVE "200" TO RESP-STATUS
+           PERFORM LOCK-LIST-FILE
+           PERFORM API-LIST
+           DISPLAY "ROUTE-LIST: After API-LIST, calling RENDER-LIST"
+           PERFORM RENDER-LIST
+           PERFORM UNLOCK-LIST-FILE
+           DISPLAY "ROUTE-LIST: After RENDER-LIST, calling SEND-HTML"
+           PERFORM SEND-HTML
+           DISPLAY "ROUTE-LIST: Completed".
+
+       ROUTE-HEALTH.
+           DISPLAY "ROUTE-HEALTH: Starting"
+           PERFORM CHECK-API-HEALTH
+           PERFORM COMPUTE-UPTIME
+           IF API-HEALTHY = "Y"
+              PERFORM RESP-HEALTH-OK
+           ELSE
+              PERFORM RESP-HEALTH-DOWN
+           END-IF
+           DISPLAY "ROUTE-HEALTH: Completed".
+
+       CHECK-API-HEALTH.
+           DISPLAY "CHECK-API-HEALTH: Starting"
+           MOVE SPACES TO CMD
+           STRING "curl -fsS -o /dev/null --max-time 2 " DELIMITED BY SIZE
+                  API-BASE DELIMITED BY SIZE
+                  "/api/wanted" DELIMITED BY SIZE
+             INTO CMD
+           END-STRING
+           CALL "system" USING BY REFERENCE CMD RETURNING RET
+           IF RET = 0
+              MOVE "Y" TO API-HEALTHY
+           ELSE
+              DISPLAY "CHECK-API-HEALTH: API unreachable, curl exited " RET
+              MOVE "N" TO API-HEALTHY
+           END-IF.
+
+       CAPTURE-START-TIME.
+           MOVE FUNCTION CURRENT-DATE TO START-DATE-TIME
+           MOVE START-DATE-TIME(1:8) TO DATE-YYYYMMDD
+           COMPUTE START-DATE-INT = FUNCTION INTEGER-OF-DATE(DATE-YYYYMMDD)
+           MOVE START-DATE-TIME(9:2) TO UPTIME-HH
+           MOVE START-DATE-TIME(11:2) TO UPTIME-MM
+           MOVE START-DATE-TIME(13:2) TO UPTIME-SS
+           COMPUTE START-SECS =
+               UPTIME-HH * 3600 + UPTIME-MM * 60 + UPTIME-SS.
+
+       COMPUTE-UPTIME.
+           MOVE FUNCTION CURRENT-DATE TO NOW-DATE-TIME
+           MOVE NOW-DATE-TIME(1:8) TO DATE-YYYYMMDD
+           COMPUTE NOW-DATE-INT = FUNCTION INTEGER-OF-DATE(DATE-YYYYMMDD)
+           MOVE NOW-DATE-TIME(9:2) TO UPTIME-HH
+           MOVE NOW-DATE-TIME(11:2) TO UPTIME-MM
+           MOVE NOW-DATE-TIME(13:2) TO UPTIME-SS
+           COMPUTE NOW-SECS =
+               UPTIME-HH * 3600 + UPTIME-MM * 60 + UPTIME-SS
+           COMPUTE UPTIME-SECONDS =
+               (NOW-DATE-INT - START-DATE-INT) * 86400
+             + (NOW-SECS - START-SECS).
+
+       RESP-HEALTH-OK.
+           MOVE "200" TO RESP-STATUS
+           MOVE SPACES TO HTML
+           MOVE 1 TO HTML-PTR
+           STRING "HTTP/1.1 200 OK", CRLF,
+                  "Content-Type: application/json", CRLF,
+                  "Cache-Control: no-store", CRLF, CRLF,
+                  '{"status":"ok","uptime_seconds":' DELIMITED BY SIZE
+                  FUNCTION TRIM(UPTIME-SECONDS) DELIMITED BY SIZE
+                  ',"requests":' DELIMITED BY SIZE
+                  FUNCTION TRIM(REQUEST-COUNT) DELIMITED BY SIZE
+                  "}" DELIMITED BY SIZE
+             INTO HTML WITH POINTER HTML-PTR
+           END-STRING
+           PERFORM SEND-HTML.
+
+       RESP-HEALTH-DOWN.
+           MOVE "503" TO RESP-STATUS
+           MOVE SPACES TO HTML
+           MOVE 1 TO HTML-PTR
+           STRING "HTTP/1.1 503 Service Unavailable", CRLF,
+                  "Content-Type: application/json", CRLF,
+                  "Cache-Control: no-store", CRLF, CRLF,
+                  '{"status":"down","uptime_seconds":' DELIMITED BY SIZE
+                  FUNCTION TRIM(UPTIME-SECONDS) DELIMITED BY SIZE
+                  ',"requests":' DELIMITED BY SIZE
+                  FUNCTION TRIM(REQUEST-COUNT) DELIMITED BY SIZE
+                  "}" DELIMITED BY SIZE
+             INTO HTML WITH POINTER HTML-PTR
+           END-STRING
+           PERFORM SEND-HTML.
+
        PARSE-FORM.
-           MOVE SPACES TO NAME BOUNTY
+           MOVE SPACES TO NAME BOUNTY BOUNTY-ID
            MOVE BODY TO FIELD
            MOVE 1 TO P
            PERFORM UNTIL FIELD = SPACES
@@ -348,6 +654,9 @@ IDENTIFICATION DIVISION.
               IF LINE-BUF(1:7) = "bounty="
                  MOVE LINE-BUF(8:) TO BOUNTY
               END-IF
+              IF LINE-BUF(1:3) = "id="
+                 MOVE LINE-BUF(4:) TO BOUNTY-ID
+              END-IF
               IF P > 0 AND P < FUNCTION LENGTH(FIELD)
                  COMPUTE I = P + 1
                  COMPUTE J = FUNCTION LENGTH(FIELD) - P
@@ -359,10 +668,176 @@ IDENTIFICATION DIVISION.
            END-PERFORM
            MOVE NAME TO FIELD
            PERFORM URL-DECODE
+           PERFORM SANITIZE-FOR-SHELL
            MOVE FIELD TO NAME
            MOVE BOUNTY TO FIELD
            PERFORM URL-DECODE
-           MOVE FIELD TO BOUNTY.
+           PERFORM SANITIZE-FOR-SHELL
+           MOVE FIELD TO BOUNTY
+           MOVE BOUNTY-ID TO FIELD
+           PERFORM URL-DECODE
+           PERFORM SANITIZE-FOR-SHELL
+           MOVE FIELD TO BOUNTY-ID.
+
+       VALIDATE-BOUNTY.
+           DISPLAY "VALIDATE-BOUNTY: Checking '" FUNCTION TRIM(BOUNTY) "'"
+           MOVE "Y" TO BOUNTY-VALID
+           MOVE 0 TO DOT-COUNT
+           MOVE 0 TO DIGIT-COUNT
+           MOVE FUNCTION TRIM(BOUNTY) TO FIELD
+           IF FIELD = SPACES
+              MOVE "N" TO BOUNTY-VALID
+           ELSE
+              COMPUTE J = FUNCTION LENGTH(FUNCTION TRIM(BOUNTY))
+              MOVE 1 TO K
+              PERFORM UNTIL K > J OR BOUNTY-VALID = "N"
+                 MOVE FIELD(K:1) TO CURR-CHAR
+                 EVALUATE TRUE
+                   WHEN CURR-CHAR >= "0" AND CURR-CHAR <= "9"
+                      ADD 1 TO DIGIT-COUNT
+                   WHEN CURR-CHAR = "."
+                      ADD 1 TO DOT-COUNT
+                      IF DOT-COUNT > 1
+                         MOVE "N" TO BOUNTY-VALID
+                      END-IF
+                   WHEN OTHER
+                      MOVE "N" TO BOUNTY-VALID
+                 END-EVALUATE
+                 ADD 1 TO K
+              END-PERFORM
+              IF DIGIT-COUNT = 0
+                 MOVE "N" TO BOUNTY-VALID
+              END-IF
+           END-IF
+           IF BOUNTY-VALID = "Y"
+              MOVE J TO BOUNTY-INT-LEN
+              MOVE 1 TO K
+              PERFORM UNTIL K > J
+                 IF FIELD(K:1) = "."
+                    COMPUTE BOUNTY-INT-LEN = K - 1
+                    EXIT PERFORM
+                 END-IF
+                 ADD 1 TO K
+              END-PERFORM
+              IF BOUNTY-INT-LEN > 9
+                 MOVE "N" TO BOUNTY-VALID
+              END-IF
+           END-IF
+           IF BOUNTY-VALID = "Y"
+              COMPUTE BOUNTY-NUM = FUNCTION NUMVAL(FIELD)
+              IF BOUNTY-NUM <= 0 OR BOUNTY-NUM > 999999999.99
+                 MOVE "N" TO BOUNTY-VALID
+              END-IF
+           END-IF
+           DISPLAY "VALIDATE-BOUNTY: BOUNTY-VALID = " BOUNTY-VALID.
+
+       VALIDATE-BOUNTY-ID.
+           DISPLAY "VALIDATE-BOUNTY-ID: Checking '" FUNCTION TRIM(BOUNTY-ID) "'"
+           MOVE "Y" TO BOUNTY-ID-VALID
+           MOVE FUNCTION TRIM(BOUNTY-ID) TO FIELD
+           IF FIELD = SPACES
+              MOVE "N" TO BOUNTY-ID-VALID
+           ELSE
+              COMPUTE J = FUNCTION LENGTH(FUNCTION TRIM(BOUNTY-ID))
+              MOVE 1 TO K
+              PERFORM UNTIL K > J OR BOUNTY-ID-VALID = "N"
+                 MOVE FIELD(K:1) TO CURR-CHAR
+                 IF CURR-CHAR < "0" OR CURR-CHAR > "9"
+                    MOVE "N" TO BOUNTY-ID-VALID
+                 END-IF
+                 ADD 1 TO K
+              END-PERFORM
+           END-IF
+           DISPLAY "VALIDATE-BOUNTY-ID: BOUNTY-ID-VALID = " BOUNTY-ID-VALID.
+
+       SANITIZE-FOR-SHELL.
+           *> API-ADD/API-EDIT/API-DELETE splice NAME/BOUNTY/BOUNTY-ID
+           *> straight into a shell command line for CALL "system" —
+           *> strip the characters that matter to the shell rather
+           *> than trying to escape them so nothing typed into the
+           *> form can ever alter what command actually runs.
+           MOVE SPACES TO OUT-FLD
+           MOVE 1 TO K
+           MOVE 1 TO OUT-PTR
+           PERFORM UNTIL K > FUNCTION LENGTH(FIELD)
+              MOVE FIELD(K:1) TO CURR-CHAR
+              EVALUATE TRUE
+                WHEN CURR-CHAR = X"22"
+                   OR CURR-CHAR = X"27"
+                   OR CURR-CHAR = X"60"
+                   OR CURR-CHAR = X"24"
+                   OR CURR-CHAR = X"5C"
+                   OR CURR-CHAR = X"3B"
+                   OR CURR-CHAR = X"7C"
+                   OR CURR-CHAR = X"26"
+                   OR CURR-CHAR = X"28"
+                   OR CURR-CHAR = X"29"
+                   OR CURR-CHAR = X"3C"
+                   OR CURR-CHAR = X"3E"
+                   OR CURR-CHAR = X"0A"
+                   OR CURR-CHAR = X"0D"
+                   OR CURR-CHAR = RETRY-SEP
+                   CONTINUE
+                WHEN OTHER
+                   STRING CURR-CHAR DELIMITED BY SIZE
+                      INTO OUT-FLD WITH POINTER OUT-PTR
+                   END-STRING
+              END-EVALUATE
+              ADD 1 TO K
+           END-PERFORM
+           MOVE OUT-FLD TO FIELD.
+
+       STRIP-CONTROL-CHARS.
+           *> Keeps a request-line field (HTTP-METHOD/PATH) from being
+           *> able to forge extra lines in the request log — a client
+           *> can put raw CR/LF into the request line itself, before
+           *> URL-DECODE ever runs, so that has to be stripped here
+           *> rather than relied on anywhere upstream.
+           MOVE SPACES TO OUT-FLD
+           MOVE 1 TO K
+           MOVE 1 TO OUT-PTR
+           PERFORM UNTIL K > FUNCTION LENGTH(FIELD)
+              MOVE FIELD(K:1) TO CURR-CHAR
+              IF CURR-CHAR >= X"20"
+                 STRING CURR-CHAR DELIMITED BY SIZE
+                    INTO OUT-FLD WITH POINTER OUT-PTR
+                 END-STRING
+              END-IF
+              ADD 1 TO K
+           END-PERFORM
+           MOVE OUT-FLD TO FIELD.
+
+       ESCAPE-HTML.
+           *> RENDER-LIST reflects whatever php-api-service returned
+           *> straight into a page served to every visitor — none of
+           *> that text passed through SANITIZE-FOR-SHELL, so it needs
+           *> its own entity-escaping here before it goes into <pre>.
+           MOVE SPACES TO OUT-FLD
+           MOVE 1 TO K
+           MOVE 1 TO OUT-PTR
+           PERFORM UNTIL K > FUNCTION LENGTH(FIELD)
+              MOVE FIELD(K:1) TO CURR-CHAR
+              EVALUATE TRUE
+                WHEN CURR-CHAR = "&"
+                   STRING "&amp;" DELIMITED BY SIZE
+                      INTO OUT-FLD WITH POINTER OUT-PTR
+                   END-STRING
+                WHEN CURR-CHAR = "<"
+                   STRING "&lt;" DELIMITED BY SIZE
+                      INTO OUT-FLD WITH POINTER OUT-PTR
+                   END-STRING
+                WHEN CURR-CHAR = ">"
+                   STRING "&gt;" DELIMITED BY SIZE
+                      INTO OUT-FLD WITH POINTER OUT-PTR
+                   END-STRING
+                WHEN OTHER
+                   STRING CURR-CHAR DELIMITED BY SIZE
+                      INTO OUT-FLD WITH POINTER OUT-PTR
+                   END-STRING
+              END-EVALUATE
+              ADD 1 TO K
+           END-PERFORM
+           MOVE OUT-FLD TO FIELD.
 
        URL-DECODE.
            MOVE SPACES TO OUT-FLD
@@ -423,6 +898,86 @@ IDENTIFICATION DIVISION.
                MOVE 0 TO N1
            END-EVALUATE.
 
+       FORMAT-CLIENT-ADDR.
+           COMPUTE OCT1 = FUNCTION ORD(CA-ADDR-X(1:1)) - 1
+           COMPUTE OCT2 = FUNCTION ORD(CA-ADDR-X(2:1)) - 1
+           COMPUTE OCT3 = FUNCTION ORD(CA-ADDR-X(3:1)) - 1
+           COMPUTE OCT4 = FUNCTION ORD(CA-ADDR-X(4:1)) - 1
+           MOVE SPACES TO CLIENT-ADDR-STR
+           STRING FUNCTION TRIM(OCT1) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  FUNCTION TRIM(OCT2) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  FUNCTION TRIM(OCT3) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  FUNCTION TRIM(OCT4) DELIMITED BY SIZE
+             INTO CLIENT-ADDR-STR
+           END-STRING.
+
+       LOG-WANTED-SUBMISSION.
+           DISPLAY "LOG-WANTED-SUBMISSION: Starting"
+           PERFORM FORMAT-CLIENT-ADDR
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           MOVE SPACES TO WANTED-LOG-REC
+           STRING LOG-TIMESTAMP(1:14) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(CLIENT-ADDR-STR) DELIMITED BY SIZE
+                  " name=" DELIMITED BY SIZE
+                  FUNCTION TRIM(NAME) DELIMITED BY SIZE
+                  " bounty=" DELIMITED BY SIZE
+                  FUNCTION TRIM(BOUNTY) DELIMITED BY SIZE
+             INTO WANTED-LOG-REC
+           END-STRING
+           PERFORM LOCK-WANTED-LOG-FILE
+           OPEN EXTEND WANTED-LOG-FILE
+           IF FILE-STATUS NOT = "00"
+              OPEN OUTPUT WANTED-LOG-FILE
+           END-IF
+           IF FILE-STATUS = "00"
+              WRITE WANTED-LOG-REC
+              CLOSE WANTED-LOG-FILE
+           ELSE
+              DISPLAY "LOG-WANTED-SUBMISSION: Unable to open log, status = "
+                 FILE-STATUS
+           END-IF
+           PERFORM UNLOCK-WANTED-LOG-FILE
+           DISPLAY "LOG-WANTED-SUBMISSION: Completed".
+
+       LOG-REQUEST.
+           PERFORM FORMAT-CLIENT-ADDR
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           MOVE HTTP-METHOD TO FIELD
+           PERFORM STRIP-CONTROL-CHARS
+           MOVE FIELD TO LOG-METHOD
+           MOVE PATH TO FIELD
+           PERFORM STRIP-CONTROL-CHARS
+           MOVE FIELD TO LOG-PATH
+           MOVE SPACES TO REQUEST-LOG-REC
+           STRING LOG-TIMESTAMP(1:14) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(CLIENT-ADDR-STR) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(LOG-METHOD) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(LOG-PATH) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  RESP-STATUS DELIMITED BY SIZE
+             INTO REQUEST-LOG-REC
+           END-STRING
+           PERFORM LOCK-REQUEST-LOG-FILE
+           OPEN EXTEND REQUEST-LOG-FILE
+           IF FILE-STATUS NOT = "00"
+              OPEN OUTPUT REQUEST-LOG-FILE
+           END-IF
+           IF FILE-STATUS = "00"
+              WRITE REQUEST-LOG-REC
+              CLOSE REQUEST-LOG-FILE
+           ELSE
+              DISPLAY "LOG-REQUEST: Unable to open request log, status = "
+                 FILE-STATUS
+           END-IF
+           PERFORM UNLOCK-REQUEST-LOG-FILE.
+
        API-ADD.
            MOVE SPACES TO CMD
            STRING "curl -fsS -X POST -H " DELIMITED BY SIZE
@@ -433,18 +988,330 @@ IDENTIFICATION DIVISION.
                   " -d " DELIMITED BY SIZE
                   X"22" DELIMITED BY SIZE
                   "name=" DELIMITED BY SIZE
-                  FUNCTION SUBSTITUTE(NAME, "&", "%26") 
+                  NAME DELIMITED BY SIZE
+                  "&bounty=" DELIMITED BY SIZE
+                  BOUNTY DELIMITED BY SIZE
+                  X"22" DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  API-BASE DELIMITED BY SIZE
+                  "/api/wanted" DELIMITED BY SIZE
+             INTO CMD
+           END-STRING
+           CALL "system" USING BY REFERENCE CMD RETURNING RET
+           IF RET NOT = 0
+              DISPLAY "API-ADD: curl exited " RET ", queueing for retry"
+              PERFORM QUEUE-RETRY
+           END-IF.
+
+       LOCK-RETRY-FILE.
+           CALL "open" USING
+                BY CONTENT Z"/app/wanted_retry.log.lock"
+                BY VALUE RETRY-LOCK-FLAGS
+                BY VALUE RETRY-LOCK-MODE
+                RETURNING RETRY-LOCK-FD
+           END-CALL
+           IF RETRY-LOCK-FD >= 0
+              CALL "flock" USING
+                   BY VALUE RETRY-LOCK-FD
+                   BY VALUE RETRY-LOCK-EX
+                   RETURNING RET
+              END-CALL
+           END-IF.
+
+       UNLOCK-RETRY-FILE.
+           IF RETRY-LOCK-FD >= 0
+              CALL "flock" USING
+                   BY VALUE RETRY-LOCK-FD
+                   BY VALUE RETRY-LOCK-UN
+                   RETURNING RET
+              END-CALL
+              CALL "close" USING BY VALUE RETRY-LOCK-FD
+              END-CALL
+              MOVE -1 TO RETRY-LOCK-FD
+           END-IF.
+
+       LOCK-LIST-FILE.
+           CALL "open" USING
+                BY CONTENT Z"/app/wanted_list.dat.lock"
+                BY VALUE RETRY-LOCK-FLAGS
+                BY VALUE RETRY-LOCK-MODE
+                RETURNING LIST-LOCK-FD
+           END-CALL
+           IF LIST-LOCK-FD >= 0
+              CALL "flock" USING
+                   BY VALUE LIST-LOCK-FD
+                   BY VALUE RETRY-LOCK-EX
+                   RETURNING RET
+              END-CALL
+           END-IF.
+
+       UNLOCK-LIST-FILE.
+           IF LIST-LOCK-FD >= 0
+              CALL "flock" USING
+                   BY VALUE LIST-LOCK-FD
+                   BY VALUE RETRY-LOCK-UN
+                   RETURNING RET
+              END-CALL
+              CALL "close" USING BY VALUE LIST-LOCK-FD
+              END-CALL
+              MOVE -1 TO LIST-LOCK-FD
+           END-IF.
+
+       LOCK-WANTED-LOG-FILE.
+           CALL "open" USING
+                BY CONTENT Z"/app/wanted.log.lock"
+                BY VALUE RETRY-LOCK-FLAGS
+                BY VALUE RETRY-LOCK-MODE
+                RETURNING WANTED-LOG-LOCK-FD
+           END-CALL
+           IF WANTED-LOG-LOCK-FD >= 0
+              CALL "flock" USING
+                   BY VALUE WANTED-LOG-LOCK-FD
+                   BY VALUE RETRY-LOCK-EX
+                   RETURNING RET
+              END-CALL
+           END-IF.
+
+       UNLOCK-WANTED-LOG-FILE.
+           IF WANTED-LOG-LOCK-FD >= 0
+              CALL "flock" USING
+                   BY VALUE WANTED-LOG-LOCK-FD
+                   BY VALUE RETRY-LOCK-UN
+                   RETURNING RET
+              END-CALL
+              CALL "close" USING BY VALUE WANTED-LOG-LOCK-FD
+              END-CALL
+              MOVE -1 TO WANTED-LOG-LOCK-FD
+           END-IF.
+
+       LOCK-REQUEST-LOG-FILE.
+           CALL "open" USING
+                BY CONTENT Z"/app/request.log.lock"
+                BY VALUE RETRY-LOCK-FLAGS
+                BY VALUE RETRY-LOCK-MODE
+                RETURNING REQUEST-LOG-LOCK-FD
+           END-CALL
+           IF REQUEST-LOG-LOCK-FD >= 0
+              CALL "flock" USING
+                   BY VALUE REQUEST-LOG-LOCK-FD
+                   BY VALUE RETRY-LOCK-EX
+                   RETURNING RET
+              END-CALL
+           END-IF.
+
+       UNLOCK-REQUEST-LOG-FILE.
+           IF REQUEST-LOG-LOCK-FD >= 0
+              CALL "flock" USING
+                   BY VALUE REQUEST-LOG-LOCK-FD
+                   BY VALUE RETRY-LOCK-UN
+                   RETURNING RET
+              END-CALL
+              CALL "close" USING BY VALUE REQUEST-LOG-LOCK-FD
+              END-CALL
+              MOVE -1 TO REQUEST-LOG-LOCK-FD
+           END-IF.
+
+       QUEUE-RETRY.
+           DISPLAY "QUEUE-RETRY: Starting"
+           PERFORM LOCK-RETRY-FILE
+           MOVE SPACES TO RETRY-REC
+           STRING FUNCTION TRIM(NAME) DELIMITED BY SIZE
+                  RETRY-SEP DELIMITED BY SIZE
+                  FUNCTION TRIM(BOUNTY) DELIMITED BY SIZE
+             INTO RETRY-REC
+           END-STRING
+           OPEN EXTEND RETRY-FILE
+           IF FILE-STATUS NOT = "00"
+              OPEN OUTPUT RETRY-FILE
+           END-IF
+           IF FILE-STATUS = "00"
+              WRITE RETRY-REC
+              CLOSE RETRY-FILE
+           ELSE
+              DISPLAY "QUEUE-RETRY: Unable to open retry file, status = "
+                 FILE-STATUS
+           END-IF
+           PERFORM UNLOCK-RETRY-FILE
+           DISPLAY "QUEUE-RETRY: Completed".
+
+       RETRY-PENDING.
+           PERFORM LOCK-RETRY-FILE
+           OPEN INPUT RETRY-FILE
+           IF FILE-STATUS NOT = "00"
+              PERFORM UNLOCK-RETRY-FILE
+              EXIT PARAGRAPH
+           END-IF
+           READ RETRY-FILE INTO RETRY-REC
+              AT END
+                 CLOSE RETRY-FILE
+                 PERFORM UNLOCK-RETRY-FILE
+                 EXIT PARAGRAPH
+           END-READ
+           *> Something was actually read, so the queue is non-empty —
+           *> only now is it worth paying for the tmp-file rewrite and
+           *> the mv; an empty/drained queue leaves the file untouched
+           *> so every accept() doesn't pay for this on an idle queue.
+           DISPLAY "RETRY-PENDING: Replaying queued submissions"
+           OPEN OUTPUT RETRY-TMP-FILE
+           PERFORM UNTIL FILE-STATUS NOT = "00"
+              PERFORM REPLAY-RETRY-LINE
+              IF RET NOT = 0
+                 DISPLAY "RETRY-PENDING: Still failing, keeping queued"
+                 MOVE RETRY-REC TO RETRY-TMP-REC
+                 WRITE RETRY-TMP-REC
+              ELSE
+                 DISPLAY "RETRY-PENDING: Retry succeeded"
+              END-IF
+              READ RETRY-FILE INTO RETRY-REC
+                 AT END
+                    EXIT PERFORM
+              END-READ
+           END-PERFORM
+           CLOSE RETRY-FILE
+           CLOSE RETRY-TMP-FILE
+           MOVE SPACES TO CMD
+           STRING "mv /app/wanted_retry.log.tmp /app/wanted_retry.log"
+             INTO CMD
+           END-STRING
+           CALL "system" USING BY REFERENCE CMD
+           PERFORM UNLOCK-RETRY-FILE
+           DISPLAY "RETRY-PENDING: Completed".
+
+       REPLAY-RETRY-LINE.
+           MOVE SPACES TO RETRY-NAME RETRY-BOUNTY
+           UNSTRING RETRY-REC DELIMITED BY RETRY-SEP
+             INTO RETRY-NAME RETRY-BOUNTY
+           END-UNSTRING
+           MOVE SPACES TO CMD
+           STRING "curl -fsS -X POST -H " DELIMITED BY SIZE
+                  X"22" DELIMITED BY SIZE
+                  "Content-Type: application/x-www-form-urlencoded"
                   DELIMITED BY SIZE
+                  X"22" DELIMITED BY SIZE
+                  " -d " DELIMITED BY SIZE
+                  X"22" DELIMITED BY SIZE
+                  "name=" DELIMITED BY SIZE
+                  RETRY-NAME DELIMITED BY SIZE
                   "&bounty=" DELIMITED BY SIZE
-                  FUNCTION SUBSTITUTE(BOUNTY, "&", "%26") 
+                  RETRY-BOUNTY DELIMITED BY SIZE
+                  X"22" DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  API-BASE DELIMITED BY SIZE
+                  "/api/wanted" DELIMITED BY SIZE
+             INTO CMD
+           END-STRING
+           CALL "system" USING BY REFERENCE CMD RETURNING RET.
+
+       API-EDIT.
+           DISPLAY "API-EDIT: Starting, BOUNTY-ID = '" BOUNTY-ID "'"
+           MOVE SPACES TO CMD
+           STRING "curl -fsS -X PUT -H " DELIMITED BY SIZE
+                  X"22" DELIMITED BY SIZE
+                  "Content-Type: application/x-www-form-urlencoded"
                   DELIMITED BY SIZE
                   X"22" DELIMITED BY SIZE
+                  " -d " DELIMITED BY SIZE
+                  X"22" DELIMITED BY SIZE
+                  "name=" DELIMITED BY SIZE
+                  NAME DELIMITED BY SIZE
+                  "&bounty=" DELIMITED BY SIZE
+                  BOUNTY DELIMITED BY SIZE
+                  X"22" DELIMITED BY SIZE
                   " " DELIMITED BY SIZE
+                  API-BASE DELIMITED BY SIZE
+                  "/api/wanted/" DELIMITED BY SIZE
+                  X"22" DELIMITED BY SIZE
+                  FUNCTION TRIM(BOUNTY-ID) DELIMITED BY SIZE
+                  X"22" DELIMITED BY SIZE
+             INTO CMD
+           END-STRING
+           CALL "system" USING BY REFERENCE CMD RETURNING RET
+           IF RET NOT = 0
+              DISPLAY "API-EDIT: curl failed, RET = " RET
+           END-IF.
+
+       API-DELETE.
+           DISPLAY "API-DELETE: Starting, BOUNTY-ID = '" BOUNTY-ID "'"
+           MOVE SPACES TO CMD
+           STRING "curl -fsS -X DELETE " DELIMITED BY SIZE
+                  X"22" DELIMITED BY SIZE
+                  API-BASE DELIMITED BY SIZE
+                  "/api/wanted/" DELIMITED BY SIZE
+                  FUNCTION TRIM(BOUNTY-ID) DELIMITED BY SIZE
+                  X"22" DELIMITED BY SIZE
+             INTO CMD
+           END-STRING
+           CALL "system" USING BY REFERENCE CMD RETURNING RET
+           IF RET NOT = 0
+              DISPLAY "API-DELETE: curl failed, RET = " RET
+           END-IF.
+
+       API-LIST.
+           DISPLAY "API-LIST: Starting"
+           MOVE SPACES TO CMD
+           STRING "curl -fsS -o /app/wanted_list.dat --max-time 2 " DELIMITED BY SIZE
                   API-BASE DELIMITED BY SIZE
                   "/api/wanted" DELIMITED BY SIZE
              INTO CMD
            END-STRING
-           CALL "system" USING BY REFERENCE CMD.
+           MOVE "Y" TO LIST-API-OK
+           CALL "system" USING BY REFERENCE CMD RETURNING RET
+           IF RET NOT = 0
+              DISPLAY "API-LIST: curl failed, RET = " RET
+              MOVE "N" TO LIST-API-OK
+           END-IF.
+
+       RENDER-LIST.
+           DISPLAY "RENDER-LIST: Starting"
+           MOVE SPACES TO HTML
+           MOVE 1 TO HTML-PTR
+           STRING
+            "HTTP/1.1 200 OK", CRLF,
+            "Content-Type: text/html; charset=utf-8", CRLF,
+            "Cache-Control: no-store", CRLF, CRLF,
+            "<!doctype html><html><head><title>Wanted Board</title></head>",
+            "<body><h1>Wanted Board</h1><pre>"
+            DELIMITED BY SIZE INTO HTML WITH POINTER HTML-PTR
+           END-STRING
+           IF LIST-API-OK = "N"
+              DISPLAY "RENDER-LIST: API-LIST reported failure, not rendering stale data"
+              STRING "(unable to reach wanted board API)" DELIMITED BY SIZE
+                 INTO HTML WITH POINTER HTML-PTR
+              END-STRING
+           ELSE
+              OPEN INPUT LIST-DATA-FILE
+              DISPLAY "RENDER-LIST: File opened, status = " FILE-STATUS
+              IF FILE-STATUS = "00" OR FILE-STATUS = "05"
+                 PERFORM UNTIL FILE-STATUS NOT = "00"
+                    READ LIST-DATA-FILE INTO LIST-DATA-REC
+                       AT END
+                          EXIT PERFORM
+                       NOT AT END
+                          MOVE LIST-DATA-REC TO FIELD
+                          PERFORM ESCAPE-HTML
+                          COMPUTE TMP32 = FUNCTION LENGTH(
+                             FUNCTION TRIM(FIELD TRAILING))
+                          IF HTML-PTR + TMP32 + 1 > LENGTH OF HTML - 64
+                             DISPLAY "RENDER-LIST: Would exceed HTML buffer, closing"
+                             EXIT PERFORM
+                          END-IF
+                          MOVE FIELD(1:TMP32) TO HTML(HTML-PTR:TMP32)
+                          ADD TMP32 TO HTML-PTR
+                          MOVE X"0A" TO HTML(HTML-PTR:1)
+                          ADD 1 TO HTML-PTR
+                    END-READ
+                 END-PERFORM
+                 CLOSE LIST-DATA-FILE
+              ELSE
+                 DISPLAY "RENDER-LIST: File open failed, status = " FILE-STATUS
+                 STRING "(unable to reach wanted board API)" DELIMITED BY SIZE
+                    INTO HTML WITH POINTER HTML-PTR
+                 END-STRING
+              END-IF
+           END-IF
+           STRING "</pre></body></html>" DELIMITED BY SIZE
+              INTO HTML WITH POINTER HTML-PTR
+           END-STRING.
 
        RENDER-INDEX.
            DISPLAY "RENDER-INDEX: Starting"
@@ -513,6 +1380,7 @@ IDENTIFICATION DIVISION.
            END-IF.
 
        RESP-REDIRECT.
+           MOVE "303" TO RESP-STATUS
            MOVE SPACES TO HTML
            MOVE 1 TO HTML-PTR
            STRING "HTTP/1.1 303 See Other", CRLF,
@@ -530,11 +1398,48 @@ IDENTIFICATION DIVISION.
            END-CALL.
 
        RESP-404.
+           MOVE "404" TO RESP-STATUS
            MOVE SPACES TO HTML
            MOVE 1 TO HTML-PTR
            STRING "HTTP/1.1 404 Not Found", CRLF,
                   "Content-Type: text/plain; charset=utf-8", CRLF, CRLF,
-                  "Not Found" 
+                  "Not Found"
+             DELIMITED BY SIZE INTO HTML WITH POINTER HTML-PTR
+           END-STRING
+           COMPUTE I = HTML-PTR - 1
+           CALL "send" USING
+                BY VALUE CLIFD
+                BY REFERENCE HTML
+                BY VALUE I
+                BY VALUE 0
+                RETURNING RET
+           END-CALL.
+
+       RESP-400.
+           MOVE "400" TO RESP-STATUS
+           MOVE SPACES TO HTML
+           MOVE 1 TO HTML-PTR
+           STRING "HTTP/1.1 400 Bad Request", CRLF,
+                  "Content-Type: text/plain; charset=utf-8", CRLF, CRLF,
+                  "Invalid bounty amount"
+             DELIMITED BY SIZE INTO HTML WITH POINTER HTML-PTR
+           END-STRING
+           COMPUTE I = HTML-PTR - 1
+           CALL "send" USING
+                BY VALUE CLIFD
+                BY REFERENCE HTML
+                BY VALUE I
+                BY VALUE 0
+                RETURNING RET
+           END-CALL.
+
+       RESP-502.
+           MOVE "502" TO RESP-STATUS
+           MOVE SPACES TO HTML
+           MOVE 1 TO HTML-PTR
+           STRING "HTTP/1.1 502 Bad Gateway", CRLF,
+                  "Content-Type: text/plain; charset=utf-8", CRLF, CRLF,
+                  "Wanted board API unreachable"
              DELIMITED BY SIZE INTO HTML WITH POINTER HTML-PTR
            END-STRING
            COMPUTE I = HTML-PTR - 1
